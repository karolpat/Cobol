@@ -3,11 +3,64 @@
       * Date:20.09.2018
       * Purpose:Recruitment
       * Tectonics: cobc
+      *
+      * Modification History
+      * 09.08.2026 - Batch mode: reads (date, days-to-shift) pairs
+      *              from a file and writes shifted results to a
+      *              file instead of one ACCEPT/DISPLAY per run.
+      * 09.08.2026 - Signed day shifts (negative shifts move the date
+      *              backward) and the full Gregorian leap-year rule
+      *              (divisible by 4, not by 100 unless also by 400).
+      * 09.08.2026 - A record with an invalid day/month no longer
+      *              aborts the whole batch -- it is quarantined to
+      *              a reject file and the run continues.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DateShift.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT DATE-INPUT ASSIGN TO WS-IN-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INP-STATUS.
+
+           SELECT DATE-OUTPUT ASSIGN TO WS-OUT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OUTP-STATUS.
+
+      *    QUARANTINES DATE/DAYS PAIRS THAT FAIL VALIDATION INSTEAD OF
+      *    ABORTING THE WHOLE BATCH
+
+           SELECT DATE-REJECT ASSIGN TO "dateshift_reject.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REJ-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD  DATE-INPUT.
+       01  DATE-INPUT-RECORD.
+            05 DI-DATE         PIC 9(8).
+            05 FILLER          PIC X(1).
+            05 DI-DAYS         PIC S9(4) SIGN LEADING SEPARATE.
+
+       FD  DATE-OUTPUT.
+       01  DATE-OUTPUT-RECORD.
+            05 DO-IN-DATE      PIC 9(8).
+            05 FILLER          PIC X(1).
+            05 DO-IN-DAYS      PIC S9(4) SIGN LEADING SEPARATE.
+            05 FILLER          PIC X(3).
+            05 DO-OUT-DATE     PIC X(14).
+
+       FD  DATE-REJECT.
+       01  DATE-REJECT-RECORD.
+            05 REJ-OUT-DATE    PIC 9(8).
+            05 FILLER          PIC X(1).
+            05 REJ-OUT-DAYS    PIC S9(4) SIGN LEADING SEPARATE.
+            05 FILLER          PIC X(3).
+            05 REJ-OUT-REASON  PIC X(30).
+
        WORKING-STORAGE SECTION.
 
        01  WS-IN.
@@ -15,7 +68,7 @@
                 05 WS-IN-YEAR     PIC 9(4).
                 05 WS-IN-MONTH    PIC 9(2).
                 05 WS-IN-DAY      PIC 9(2).
-            02 WS-IN-DAYS         PIC 9(4).
+            02 WS-IN-DAYS         PIC S9(4).
 
        01  WS-GL.
             02 WS-GL-DATE.
@@ -25,17 +78,28 @@
             02 WS-GL-DAYS         PIC 9(4) COMP-3.
             02 WS-GL-DAYS-TO-SUBT PIC 9(2) COMP-3.
             02 WS-GL-MON-CAPACITY PIC 9(2) COMP-3.
-            02 WS-GL-REMINDER     PIC 9(2) COMP-3.
+            02 WS-GL-REMINDER     PIC 9(3) COMP-3.
 
        01  SW-DAYS-IN-MONTH   PIC 9(2).
             88 31-DAYS VALUES 1,3,5,7,8,10,12.
             88 30-DAYS VALUE  4,6,9,11.
 
+      *    DIRECTION OF THE CURRENT SHIFT, SET FROM THE SIGN OF THE
+      *    INPUT DAYS FIGURE -- WS-GL-DAYS ITSELF STAYS AN UNSIGNED
+      *    COUNTDOWN OF HOW MANY DAYS ARE STILL LEFT TO MOVE
+
+       01  SW-SHIFT-DIRECTION PIC X(1).
+            88 SHIFT-FORWARD  VALUE "F".
+            88 SHIFT-BACKWARD VALUE "B".
+
+       01  SW-LEAP-YEAR-FLAG  PIC X(1).
+            88 LEAP-YEAR      VALUE "Y".
+            88 NOT-LEAP-YEAR  VALUE "N".
+
        01  CT.
-            02 CT-DIVISOR         PIC 9(1) VALUE 4.
             02 CT-ERR             PIC X(1).
-                88 CT-ERR-DAY     VALUE "D".
-                88 CT-ERR-MONTH   VALUE "M".
+                88 CT-ERR-NONAME  VALUE "N".
+                88 CT-ERR-NOFILE  VALUE "F".
 
        01  WS-OUT.
             02 WS-OUT-DATE.
@@ -45,63 +109,188 @@
                 05 FILLER          PIC X(3) VALUE " - ".
                 05 WS-OUT-DAY      PIC 9(2).
 
+      *    BATCH FILE NAMES AND FILE STATUSES
+
+       01  WS-IN-FILE-NAME       PIC X(60).
+       01  WS-OUT-FILE-NAME      PIC X(60).
+
+       01  WS-FILE-STATUS.
+            05 INP-STATUS          PIC X(2).
+            05 OUTP-STATUS         PIC X(2).
+            05 REJ-STATUS          PIC X(2).
+
+       01  SW-FILE-STATUSES        PIC X(2).
+            88 RECORD-OK                    VALUE "00".
+            88 AT-END                       VALUE "10".
+            88 NO-FILE                      VALUE "35" "05".
+
+      *    COUNT OF PAIRS PROCESSED/REJECTED, DISPLAYED WHEN THE BATCH
+      *    FINISHES
+
+      *    WIDENED TO PIC 9(6) -- THE BATCH-FILE MODE CAN PROCESS FAR
+      *    MORE THAN 9999 DATE/DAYS PAIRS IN A SINGLE RUN
+       01  DS-RECORDS-PROCESSED    PIC 9(6).
+       01  DS-RECORDS-REJECTED     PIC 9(6).
+
+      *    VALIDATION REJECT REASON -- SPACES MEANS THE CURRENT PAIR IS
+      *    GOOD AND MAY BE SHIFTED
+
+       01  WS-REJ-REASON           PIC X(30).
 
        PROCEDURE DIVISION.
 
            PERFORM 1000-INIT
-           PERFORM 2000-PROCESS
+           PERFORM 2000-PROCESS UNTIL AT-END
            PERFORM 3000-FINISH.
 
        1000-INIT.
 
            INITIALIZE WS-IN
                       WS-GL
-                      WS-OUT.
+                      WS-OUT
+                      WS-FILE-STATUS
+                      DS-RECORDS-PROCESSED
+                      DS-RECORDS-REJECTED.
+
+           PERFORM 1050-RETRIEVE-FILE-NAMES
+           PERFORM 1060-OPEN-FILES.
+
+      *    BATCH FILE NAMES COME FROM THE FIRST TWO COMMAND-LINE
+      *    PARAMETERS (INPUT THEN OUTPUT), FALLING BACK TO ENVIRONMENT
+      *    VARIABLES WHEN THE SCHEDULER SETS IT THAT WAY -- NO ACCEPT
+      *    LEFT WAITING ON AN OPERATOR
+
+       1050-RETRIEVE-FILE-NAMES.
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-IN-FILE-NAME FROM ARGUMENT-VALUE
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUT-FILE-NAME FROM ARGUMENT-VALUE
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+
+           IF(WS-IN-FILE-NAME EQUAL SPACES) THEN
+               ACCEPT WS-IN-FILE-NAME FROM ENVIRONMENT
+                   "DATESHIFT_INPUT_FILE"
+           END-IF
 
-           PERFORM 1100-RETRIEVE-DATA
-           PERFORM 1200-MOVE-DATA-TO-GLOBAL-VARS
-           PERFORM 1300-VALIDATE-DATA.
+           IF(WS-OUT-FILE-NAME EQUAL SPACES) THEN
+               ACCEPT WS-OUT-FILE-NAME FROM ENVIRONMENT
+                   "DATESHIFT_OUTPUT_FILE"
+           END-IF
 
-       1100-RETRIEVE-DATA.
+           IF(WS-IN-FILE-NAME EQUAL SPACES
+                   OR WS-OUT-FILE-NAME EQUAL SPACES) THEN
+               SET CT-ERR-NONAME TO TRUE
+               PERFORM 9999-ABEND
+           END-IF.
 
-            DISPLAY "ENTER DATE (YYYYMMDD)"
-            ACCEPT WS-IN-DATE
-            DISPLAY "ENTER NUMBER OF DAYS TO SHIFT THE DATE"
-            ACCEPT WS-IN-DAYS.
+       1060-OPEN-FILES.
 
-       1200-MOVE-DATA-TO-GLOBAL-VARS.
+           OPEN INPUT DATE-INPUT
+           MOVE INP-STATUS TO SW-FILE-STATUSES
+           IF NO-FILE THEN
+               SET CT-ERR-NOFILE TO TRUE
+               PERFORM 9999-ABEND
+           END-IF
 
-           MOVE WS-IN-DATE TO WS-GL-DATE
-           MOVE WS-IN-DAYS TO WS-GL-DAYS.
+           OPEN OUTPUT DATE-OUTPUT
+           OPEN OUTPUT DATE-REJECT.
 
-       1300-VALIDATE-DATA.
+      *    ONE PASS OF THE BATCH: READ A DATE/DAYS PAIR, SHIFT IT, AND
+      *    WRITE THE RESULT -- REPEATED BY THE MAINLINE UNTIL THE
+      *    INPUT FILE IS EXHAUSTED
 
-           IF WS-GL-MONTH > 12 THEN
-             SET CT-ERR-MONTH TO TRUE
-             PERFORM 9999-ABEND
-           END-IF
+       2000-PROCESS.
 
-           IF WS-GL-DAY = 0 THEN
-             SET CT-ERR-DAY TO TRUE
-             PERFORM 9999-ABEND
+           PERFORM 2010-READ-DATE-RECORD
+
+           IF NOT AT-END THEN
+               PERFORM 1200-MOVE-DATA-TO-GLOBAL-VARS
+               PERFORM 1300-VALIDATE-DATA
+               IF WS-REJ-REASON NOT EQUAL SPACES THEN
+                   PERFORM 2020-WRITE-REJECT-RECORD
+               ELSE
+      *            2100-SHIFT-DAYS IS PERFORMED ONCE HERE BEFORE THE
+      *            LOOP SO A ZERO-DAY SHIFT STILL RUNS THE DAY/MONTH
+      *            CAPACITY CHECK IT CARRIES -- OTHERWISE AN INVALID
+      *            DATE PAIRED WITH A ZERO SHIFT WOULD NEVER BE
+      *            VALIDATED AT ALL
+                   PERFORM 2100-SHIFT-DAYS
+                   PERFORM 2100-SHIFT-DAYS
+                       UNTIL WS-GL-DAYS = 0 OR
+                             WS-REJ-REASON NOT EQUAL SPACES
+                   IF WS-REJ-REASON NOT EQUAL SPACES THEN
+                       PERFORM 2020-WRITE-REJECT-RECORD
+                   ELSE
+                       PERFORM 2200-WRITE-OUTPUT
+                       PERFORM 2210-WRITE-DATE-RECORD
+                       ADD 1 TO DS-RECORDS-PROCESSED
+                   END-IF
+               END-IF
            END-IF.
 
-       2000-PROCESS.
+       2010-READ-DATE-RECORD.
 
-           PERFORM 2100-SHIFT-DAYS
-               UNTIL WS-GL-DAYS = 0
+           READ DATE-INPUT
+               AT END SET AT-END TO TRUE
+               NOT AT END
+                   MOVE DI-DATE TO WS-IN-DATE
+                   MOVE DI-DAYS TO WS-IN-DAYS
+           END-READ.
 
-           PERFORM 2200-WRITE-OUTPUT.
+      *    A NEGATIVE DAYS FIGURE MEANS SHIFT BACKWARD -- WS-GL-DAYS
+      *    ITSELF IS KEPT AS A PLAIN UNSIGNED COUNTDOWN, WITH THE
+      *    DIRECTION CARRIED SEPARATELY IN SW-SHIFT-DIRECTION
 
+       1200-MOVE-DATA-TO-GLOBAL-VARS.
+
+           MOVE WS-IN-DATE TO WS-GL-DATE
+
+           IF WS-IN-DAYS < 0 THEN
+               SET SHIFT-BACKWARD TO TRUE
+               COMPUTE WS-GL-DAYS = FUNCTION ABS(WS-IN-DAYS)
+           ELSE
+               SET SHIFT-FORWARD TO TRUE
+               MOVE WS-IN-DAYS TO WS-GL-DAYS
+           END-IF.
+
+      *    A BAD MONTH/DAY NO LONGER ABORTS THE BATCH -- IT IS LEFT FOR
+      *    2000-PROCESS TO QUARANTINE AND THE NEXT PAIR IS STILL READ
+
+       1300-VALIDATE-DATA.
+
+           MOVE SPACES TO WS-REJ-REASON
+
+           IF WS-GL-MONTH > 12 THEN
+             MOVE "INVALID MONTH" TO WS-REJ-REASON
+           ELSE
+             IF WS-GL-DAY = 0 THEN
+               MOVE "INVALID DAY" TO WS-REJ-REASON
+             END-IF
+           END-IF.
 
        2100-SHIFT-DAYS.
 
            MOVE WS-GL-MONTH TO SW-DAYS-IN-MONTH
-      *    GET THE REMINDER TO CHECK WHETHER YEAR IS A LEAP YEAR
-           COMPUTE WS-GL-REMINDER = FUNCTION MOD(WS-GL-YEAR, CT-DIVISOR)
-
+           PERFORM 2115-CHECK-LEAP-YEAR
            PERFORM 2110-CHECK-NUMBER-OF-DAYS
-           PERFORM 2120-SHIFT-DATE.
+
+           IF(WS-GL-MON-CAPACITY < WS-GL-DAY) THEN
+               MOVE "INVALID DAY FOR MONTH" TO WS-REJ-REASON
+           ELSE
+               IF(WS-GL-DAYS > 0) THEN
+                   EVALUATE TRUE
+                       WHEN SHIFT-FORWARD
+                           PERFORM 2120-SHIFT-DATE
+                       WHEN SHIFT-BACKWARD
+                           PERFORM 2130-SHIFT-DATE-BACKWARD
+                   END-EVALUATE
+               END-IF
+           END-IF.
 
        2110-CHECK-NUMBER-OF-DAYS.
 
@@ -111,22 +300,43 @@
                WHEN 30-DAYS
                    MOVE 30 TO WS-GL-MON-CAPACITY
                WHEN OTHER
-                   IF(WS-GL-REMINDER = 0) THEN
+                   IF(LEAP-YEAR) THEN
                        MOVE 29 TO WS-GL-MON-CAPACITY
                    ELSE
                        MOVE 28 TO WS-GL-MON-CAPACITY
                     END-IF
            END-EVALUATE.
 
+      *    FULL GREGORIAN RULE: DIVISIBLE BY 4, EXCEPT CENTURY YEARS,
+      *    WHICH ARE LEAP ONLY WHEN ALSO DIVISIBLE BY 400 -- SO 2000
+      *    IS A LEAP YEAR BUT 1900 AND 2100 ARE NOT
+
+       2115-CHECK-LEAP-YEAR.
+
+           COMPUTE WS-GL-REMINDER = FUNCTION MOD(WS-GL-YEAR, 4)
+           IF(WS-GL-REMINDER NOT = 0) THEN
+               SET NOT-LEAP-YEAR TO TRUE
+           ELSE
+               COMPUTE WS-GL-REMINDER = FUNCTION MOD(WS-GL-YEAR, 100)
+               IF(WS-GL-REMINDER NOT = 0) THEN
+                   SET LEAP-YEAR TO TRUE
+               ELSE
+                   COMPUTE WS-GL-REMINDER =
+                       FUNCTION MOD(WS-GL-YEAR, 400)
+                   IF(WS-GL-REMINDER = 0) THEN
+                       SET LEAP-YEAR TO TRUE
+                   ELSE
+                       SET NOT-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
        2120-SHIFT-DATE.
 
            IF(WS-GL-MON-CAPACITY = WS-GL-DAY) THEN
                PERFORM 2121-CHECK-MONTH
                MOVE 1 TO WS-GL-DAY
                SUBTRACT 1 FROM WS-GL-DAYS
-           ELSE IF(WS-GL-MON-CAPACITY<WS-GL-DAY) THEN
-               SET CT-ERR-DAY TO TRUE
-               PERFORM 9999-ABEND
            ELSE
                SUBTRACT WS-GL-DAY FROM WS-GL-MON-CAPACITY
                    GIVING WS-GL-DAYS-TO-SUBT
@@ -156,16 +366,84 @@
                ADD 1 TO WS-GL-MONTH
            END-IF.
 
+      *    MIRRORS 2120-SHIFT-DATE, MOVING TOWARD THE START OF THE
+      *    MONTH INSTEAD OF THE END
+
+       2130-SHIFT-DATE-BACKWARD.
+
+           IF(WS-GL-DAY = 1) THEN
+               PERFORM 2131-CHECK-MONTH-BACKWARD
+               MOVE WS-GL-MON-CAPACITY TO WS-GL-DAY
+               SUBTRACT 1 FROM WS-GL-DAYS
+           ELSE
+               COMPUTE WS-GL-DAYS-TO-SUBT = WS-GL-DAY - 1
+               IF(WS-GL-DAYS-TO-SUBT < WS-GL-DAYS) THEN
+                   SUBTRACT WS-GL-DAYS-TO-SUBT FROM WS-GL-DAYS
+                   SUBTRACT WS-GL-DAYS-TO-SUBT FROM WS-GL-DAY
+                   IF (WS-GL-DAYS>0) THEN
+                       SUBTRACT 1 FROM WS-GL-DAYS
+                       PERFORM 2131-CHECK-MONTH-BACKWARD
+                       MOVE WS-GL-MON-CAPACITY TO WS-GL-DAY
+                   END-IF
+               ELSE IF (WS-GL-DAYS-TO-SUBT = WS-GL-DAYS) THEN
+                   MOVE 1 TO WS-GL-DAY
+                   MOVE 0 TO WS-GL-DAYS
+               ELSE IF (WS-GL-DAYS-TO-SUBT > WS-GL-DAYS) THEN
+                   SUBTRACT WS-GL-DAYS FROM WS-GL-DAY
+                   MOVE 0 TO WS-GL-DAYS
+               END-IF
+           END-IF.
+
+       2131-CHECK-MONTH-BACKWARD.
+
+           IF (WS-GL-MONTH = 1) THEN
+               SUBTRACT 1 FROM WS-GL-YEAR
+               MOVE 12 TO WS-GL-MONTH
+           ELSE
+               SUBTRACT 1 FROM WS-GL-MONTH
+           END-IF
+
+           MOVE WS-GL-MONTH TO SW-DAYS-IN-MONTH
+           PERFORM 2115-CHECK-LEAP-YEAR
+           PERFORM 2110-CHECK-NUMBER-OF-DAYS.
+
        2200-WRITE-OUTPUT.
 
            MOVE WS-GL-YEAR TO WS-OUT-YEAR
            MOVE WS-GL-MONTH TO WS-OUT-MONTH
            MOVE WS-GL-DAY TO WS-OUT-DAY.
 
+      *    WRITES THE ORIGINAL DATE/DAYS PAIR AND THE REASON IT FAILED
+      *    VALIDATION, SO THE REST OF THE BATCH CAN STILL GO THROUGH
+
+       2020-WRITE-REJECT-RECORD.
+
+           ADD 1 TO DS-RECORDS-REJECTED
+           MOVE SPACES TO DATE-REJECT-RECORD
+           MOVE WS-IN-DATE      TO REJ-OUT-DATE
+           MOVE WS-IN-DAYS      TO REJ-OUT-DAYS
+           MOVE WS-REJ-REASON   TO REJ-OUT-REASON
+           WRITE DATE-REJECT-RECORD.
+
+      *    WRITES ONE LINE OF THE RESULT FILE: THE ORIGINAL DATE AND
+      *    SHIFT AS SUPPLIED, FOLLOWED BY THE SHIFTED DATE
+
+       2210-WRITE-DATE-RECORD.
+
+           MOVE SPACES TO DATE-OUTPUT-RECORD
+           MOVE WS-IN-DATE  TO DO-IN-DATE
+           MOVE WS-IN-DAYS  TO DO-IN-DAYS
+           MOVE WS-OUT-DATE TO DO-OUT-DATE
+           WRITE DATE-OUTPUT-RECORD.
+
        3000-FINISH.
 
-           DISPLAY "YYYY - MM - DD"
-           DISPLAY WS-OUT-DATE
+           CLOSE DATE-INPUT
+           CLOSE DATE-OUTPUT
+           CLOSE DATE-REJECT
+           DISPLAY "DATE SHIFT BATCH COMPLETE - " DS-RECORDS-PROCESSED
+               " RECORD(S) PROCESSED, " DS-RECORDS-REJECTED
+               " REJECTED"
            STOP RUN.
 
       *    ERRORS HANDLING
@@ -173,10 +451,10 @@
        9999-ABEND.
 
            EVALUATE TRUE
-               WHEN CT-ERR-DAY
-                   DISPLAY "WRONG INPUT ON DAY " WS-GL-DAY
-               WHEN CT-ERR-MONTH
-                   DISPLAY "WRONG INPUT ON MONTH " WS-GL-MONTH
+               WHEN CT-ERR-NONAME
+                   DISPLAY "NO INPUT/OUTPUT FILE NAME SUPPLIED"
+               WHEN CT-ERR-NOFILE
+                   DISPLAY "INPUT FILE NOT FOUND: " WS-IN-FILE-NAME
            END-EVALUATE
            STOP RUN.
 
