@@ -3,6 +3,18 @@
       * Date: 21.09.2018
       * Purpose:Recruitment
       * Tectonics: cobc
+      *
+      * Modification History
+      * 09.08.2026 - Exception report flags out-of-tolerance exchange
+      *              rates; the input file name is now taken as a
+      *              parameter instead of being hardcoded.
+      * 09.08.2026 - Table capacity raised, with checkpoint/restart
+      *              support so a long run can resume instead of
+      *              starting over; malformed records are quarantined
+      *              to a reject file instead of aborting the run.
+      * 09.08.2026 - Control-totals and audit-log reports added; the
+      *              name/currency table sorts now use the SORT verb
+      *              instead of the earlier bubble sort.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Reports.
@@ -22,6 +34,60 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS REP2-STATUS.
 
+           SELECT EXCEPTION-REPORT ASSIGN TO "except_rep.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCP-STATUS.
+
+      *    RESTART MARKER SO A DEATH MID-RUN DOES NOT FORCE A FULL
+      *    RERUN OF THE INPUT FILE FROM RECORD ONE
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "reports.ckpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+
+      *    STAGING COPY OF EACH INPUT LINE ALREADY FOLDED INTO
+      *    WS-TABLE-INP, SO A RESTART CAN RELOAD THEM WITHOUT
+      *    RE-READING AND RE-VALIDATING THE ORIGINAL INPUT FILE
+
+           SELECT CHECKPOINT-DATA ASSIGN TO "reports_ckpt.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKDT-STATUS.
+
+      *    MAINTAINED REFERENCE RATES, ONE LINE PER CURRENCY, CHECKED
+      *    AGAINST WHATEVER RATE EACH INPUT RECORD IS CARRYING
+
+           SELECT FX-RATES ASSIGN TO "fx_rates.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FXR-STATUS.
+
+      *    BALANCING FIGURES TO PROVE FIRST-REPORT AND SECOND-REPORT
+      *    RECONCILE WITH THE INPUT FILE
+
+           SELECT CONTROL-REPORT ASSIGN TO "control_rep.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTL-STATUS.
+
+      *    QUARANTINES INPUT LINES THAT FAIL FIELD-LEVEL VALIDATION
+      *    INSTEAD OF LETTING THEM REACH THE SORT/MATCHING LOGIC
+
+           SELECT REJECT-REPORT ASSIGN TO "reject_rep.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REJ-STATUS.
+
+      *    PERSISTED, ONE-LINE-PER-RUN RECORD OF WHAT REPORTS PROCESSED
+      *    AND WHEN, SO A RUN CAN BE ACCOUNTED FOR LONG AFTER THE
+      *    CONSOLE DISPLAYS HAVE SCROLLED AWAY
+
+           SELECT AUDIT-LOG ASSIGN TO "reports_audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUD-STATUS.
+
+      *    WORK FILE BEHIND THE SORT VERB USED TO ORDER WS-TABLE-INP BY
+      *    NAME AND BY CURRENCY -- REPLACES THE OLD BUBBLE SORTS SO
+      *    REPORT GENERATION DOES NOT GO QUADRATIC AS VOLUME GROWS
+
+           SELECT SORT-FILE ASSIGN TO "sortwork.tmp".
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -32,36 +98,126 @@
        01  FIRST-REPORT-RECORD.
             05 REP1-OUT-NAME   PIC X(20).
             05 FILLER          PIC X(3) VALUE SPACES.
-            05 REP1-OUT-AMOU   PIC Z(7).9(2).
+            05 REP1-OUT-AMOU   PIC Z(9)9.9(2).
 
        FD  SECOND-REPORT.
        01  SECOND-REPORT-RECORD.
-            05 REP2-OUT-AMOU   PIC Z(7).9(2).
+            05 REP2-OUT-AMOU   PIC Z(9)9.9(2).
             05 FILLER          PIC X(3) VALUE SPACES.
             05 REP2-OUT-CURR   PIC X(3).
 
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-REPORT-RECORD.
+            05 EXCP-OUT-NAME    PIC X(20).
+            05 FILLER           PIC X(1) VALUE SPACES.
+            05 EXCP-OUT-AMOU    PIC Z(7).9(2).
+            05 FILLER           PIC X(1) VALUE SPACES.
+            05 EXCP-OUT-CURR    PIC X(3).
+            05 FILLER           PIC X(1) VALUE SPACES.
+            05 EXCP-OUT-EXRATE  PIC Z.9(3).
+            05 FILLER           PIC X(1) VALUE SPACES.
+            05 EXCP-OUT-REASON  PIC X(30).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+            05 CKPT-INPUT-FILE-NAME  PIC X(60).
+            05 CKPT-STAGE            PIC X(1).
+                88 CKPT-IN-PROGRESS         VALUE "I".
+                88 CKPT-COMPLETE            VALUE "C".
+            05 CKPT-LINES-READ       PIC 9(6).
+            05 CKPT-REJECTS          PIC 9(6).
+
+       FD  CHECKPOINT-DATA.
+       01  CHECKPOINT-DATA-RECORD PIC X(40).
+
+       FD  FX-RATES.
+       01  FX-RATE-RECORD.
+            05 FX-RATE-DATA.
+                10 FX-IN-CURR      PIC X(3).
+                10 FILLER          PIC X(1).
+                10 FX-IN-RATE      PIC 9(1),9(3).
+      *    ALTERNATE VIEW OF FX-IN-RATE TO SPLIT OUT ITS DIGITS FOR A
+      *    CLEAN NUMERIC RE-ASSEMBLY (SEE WS-FXRATE-VALUE BELOW) --
+      *    SAME CONVENTION AS IN-RECORD-R FOR IN-AMOUNT/IN-EXRATE
+            05 FX-RATE-DATA-R REDEFINES FX-RATE-DATA.
+                10 FILLER          PIC X(4).
+                10 FX-IN-RATE-INT  PIC 9(1).
+                10 FILLER          PIC X(1).
+                10 FX-IN-RATE-FRAC PIC 9(3).
+
+       FD  CONTROL-REPORT.
+       01  CONTROL-REPORT-RECORD.
+            05 CTL-OUT-LABEL   PIC X(25).
+            05 CTL-OUT-VALUE   PIC X(14).
+
+       FD  REJECT-REPORT.
+       01  REJECT-REPORT-RECORD.
+            05 REJ-OUT-RECORD  PIC X(40).
+            05 FILLER          PIC X(1).
+            05 REJ-OUT-REASON  PIC X(30).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD.
+            05 AUD-OUT-DATE       PIC 9(8).
+            05 FILLER             PIC X(1).
+            05 AUD-OUT-TIME       PIC 9(6).
+            05 FILLER             PIC X(1).
+            05 AUD-OUT-INPUT-FILE PIC X(60).
+            05 FILLER             PIC X(1).
+            05 AUD-OUT-READ       PIC 9(6).
+            05 FILLER             PIC X(1).
+            05 AUD-OUT-NAMES      PIC 9(6).
+            05 FILLER             PIC X(1).
+            05 AUD-OUT-CURR       PIC 9(6).
+            05 FILLER             PIC X(1).
+            05 AUD-OUT-REPORTS    PIC X(44).
+
+      *    SORT WORK RECORD -- SAME 36-BYTE LAYOUT AS IN-RECORD SO A
+      *    TABLE ENTRY CAN BE RELEASED/RETURNED WITHOUT RESHAPING IT
+
+       SD  SORT-FILE.
+       01  SD-RECORD.
+            05 SD-NAME         PIC X(20).
+            05 SD-AMOUNT       PIC X(8).
+            05 SD-CURREN       PIC X(3).
+            05 SD-EXRATE       PIC X(5).
+
        WORKING-STORAGE SECTION.
       ******************************************************************
       *    TABLES
       ******************************************************************
       *    INPUT FILE TABLE
        01  WS-TABLE-INP.
-            05 TABLE-INP-ENTRY    OCCURS 100 TIMES
+            05 TABLE-INP-ENTRY    OCCURS 5000 TIMES
                                  INDEXED BY TABLE-IN-INDEX.
                 10 IN-RECORD.
                     15 IN-NAME    PIC X(20).
                     15 IN-AMOUNT  PIC 9(5),9(2).
                     15 IN-CURREN  PIC X(3).
                     15 IN-EXRATE  PIC 9(1),9(3).
+      *    ALTERNATE VIEW OF IN-EXRATE TO SPLIT OUT ITS DIGITS FOR
+      *    A CLEAN NUMERIC RE-ASSEMBLY (SEE WS-EXRATE-VALUE BELOW)
+                10 IN-RECORD-R REDEFINES IN-RECORD.
+                    15 FILLER          PIC X(20).
+                    15 IN-AMOUNT-INT    PIC 9(5).
+                    15 FILLER          PIC X(1).
+                    15 IN-AMOUNT-FRAC   PIC 9(2).
+                    15 FILLER          PIC X(3).
+                    15 IN-EXRATE-INT   PIC 9(1).
+                    15 FILLER          PIC X(1).
+                    15 IN-EXRATE-FRAC  PIC 9(3).
 
       *    TABLE FOR THE FIRST REPORT - NAMES AND AMOUNT IN PLN
 
+      *    WIDENED TO HOLD CT-MAX-RECORDS' WORTH OF ACCUMULATION (UP TO
+      *    ~5 BILLION IF EVERY RECORD FOLDS INTO ONE NAME/CURRENCY)
+
        01  WS-TABLE-REP1.
-            05 TABLE-REP1-ENTRY   OCCURS 1 TO 100 TIMES
+            05 TABLE-REP1-ENTRY   OCCURS 1 TO 5000 TIMES
                                    DEPENDING ON IN-NAMES-COUNTER.
                 10 REP1-RECORD.
                     15 REP1-NAME    PIC X(20).
-                    15 REP1-AMOU    PIC 9(7)V9(2).
+                    15 REP1-AMOU    PIC 9(10)V9(2).
 
       *    TABLE FOR THE SECOND REPORT - CURRENCY AND AMOUNT
 
@@ -70,11 +226,43 @@
                                   INDEXED BY TABLE-REP2-INDEX.
                 10 REP2-RECORD.
                     15 REP2-CURR  PIC X(3).
-                    15 REP2-AMOU  PIC 9(7)V9(4).
+                    15 REP2-AMOU  PIC 9(10)V9(4).
 
        01  WS-IN-EOF             PIC A(1).
       *    COUNTER DEFINING REP2-TABLE SIZE
-       01  IN-NAMES-COUNTER      PIC 9(3).
+       01  IN-NAMES-COUNTER      PIC 9(4).
+
+      *    OFFICIAL DAILY RATES LOADED FROM FX-RATES, CROSS-CHECKED
+      *    AGAINST EACH INPUT RECORD'S OWN IN-EXRATE
+
+       01  WS-TABLE-FXRATE.
+            05 TABLE-FXRATE-ENTRY  OCCURS 20 TIMES
+                                   INDEXED BY TABLE-FX-INDEX.
+                10 FX-TABLE-CURR   PIC X(3).
+                10 FX-TABLE-RATE   PIC 9V999.
+
+       01  FX-RATE-COUNTER            PIC 9(2).
+       01  CT-MAX-FXRATES             PIC 9(2) VALUE 20.
+
+       01  CT-FX-TOLERANCE            PIC 9V999 VALUE 0.010.
+
+       01  WS-FX-SEARCH.
+            05 WS-FX-FOUND            PIC X(1).
+                88 FX-RATE-FOUND            VALUE "Y".
+            05 WS-FX-OFFICIAL-RATE    PIC 9V999.
+            05 WS-FX-DIFF             PIC S9V999.
+
+      *    EXCEPTION REPORT COUNTER AND REASON TEXT
+
+       01  EXCP-COUNTER              PIC 9(4).
+       01  WS-EXCP-REASON            PIC X(30).
+
+      *    FIELD-LEVEL VALIDATION REJECT COUNTER AND REASON TEXT -- SAME
+      *    PIC 9(6) WIDTH AS WS-LINES-READ/CKPT-LINES-READ SINCE A BAD
+      *    INPUT FILE CAN REJECT AS MANY PHYSICAL LINES AS IT HAS
+
+       01  REJECT-COUNTER            PIC 9(6).
+       01  WS-REJ-REASON             PIC X(30).
 
       ******************************************************************
       *    FILES STATUSES
@@ -84,6 +272,13 @@
             05 INPUT-STATUS          PIC X(2).
             05 REP1-STATUS           PIC X(2).
             05 REP2-STATUS           PIC X(2).
+            05 EXCP-STATUS           PIC X(2).
+            05 CKPT-STATUS           PIC X(2).
+            05 CKDT-STATUS           PIC X(2).
+            05 FXR-STATUS            PIC X(2).
+            05 CTL-STATUS            PIC X(2).
+            05 REJ-STATUS            PIC X(2).
+            05 AUD-STATUS            PIC X(2).
 
        01  SW-FILE-STATUSES          PIC X(2).
             88 RECORD-OK                       VALUE "00".
@@ -94,29 +289,98 @@
       *    GLOAL VARIABLES AND TEMPORARY VARIABLES
       ******************************************************************
 
-       01  WS-TEMP-RECORD           PIC X(40).
        01  WS-INPUT-FILE-NAME       PIC X(60).
-       01  READ-COUNTER             PIC 9(2).
+       01  READ-COUNTER             PIC 9(4).
 
        01  WS-TEMP-REP1.
             05 WS-TEMP-REP1-NAME    PIC X(20).
-            05 WS-TEMP-REP1-AMOU    PIC 9(7)V9(2) COMP-3.
+            05 WS-TEMP-REP1-AMOU    PIC 9(10)V9(2) COMP-3.
             05 WS-TEMP-REP1-EXRATE  PIC 9(1)V9(3) COMP-3.
 
        01  WS-TEMP-REP2.
             05 WS-TEMP-REP2-CURR    PIC X(3).
-            05 WS-TEMP-REP2-AMOU    PIC 9(7)V9(2) COMP-3.
+            05 WS-TEMP-REP2-AMOU    PIC 9(10)V9(2) COMP-3.
+
+      *    CONTROL-TOTALS REPORT WORK FIELDS
+
+       01  WS-CTL-COUNT-EDIT        PIC Z(6)9.
+       01  WS-CTL-AMOUNT-EDIT       PIC Z(10)9.9(2).
+       01  WS-CTL-DISTINCT-CURR     PIC 9(4).
+
+      *    WIDE ENOUGH FOR THE WORST CASE: CT-MAX-RECORDS ENTRIES EACH
+      *    UP TO REP1-AMOU'S 9(7)V9(2) CEILING
+
+       01  WS-CTL-GRAND-TOTAL       PIC 9(11)V9(2) COMP-3.
+
+      *    RUN DATE/TIME FOR THE AUDIT LOG
+
+       01  WS-AUD-DATE              PIC 9(8).
+       01  WS-AUD-TIME-FULL         PIC 9(8).
+       01  WS-AUD-TIME-FULL-R REDEFINES WS-AUD-TIME-FULL.
+            05 WS-AUD-TIME          PIC 9(6).
+            05 FILLER               PIC 9(2).
+
+      *    RE-ASSEMBLES IN-EXRATE-INT/IN-EXRATE-FRAC AND
+      *    IN-AMOUNT-INT/IN-AMOUNT-FRAC INTO PROPERLY SCALED NUMERIC
+      *    VALUES (IN-EXRATE AND IN-AMOUNT THEMSELVES CANNOT BE
+      *    COMPARED OR MOVED NUMERICALLY BECAUSE OF THE EMBEDDED ","
+      *    CHARACTER)
+
+       01  WS-EXRATE-PARSE.
+            05 WS-EXRATE-INT        PIC 9(1).
+            05 WS-EXRATE-FRAC       PIC 9(3).
+       01  WS-EXRATE-VALUE REDEFINES WS-EXRATE-PARSE
+                                    PIC 9V999.
+
+       01  WS-AMOUNT-PARSE.
+            05 WS-AMOUNT-INT         PIC 9(5).
+            05 WS-AMOUNT-FRAC        PIC 9(2).
+       01  WS-AMOUNT-VALUE REDEFINES WS-AMOUNT-PARSE
+                                    PIC 9(5)V9(2).
+
+      *    RE-ASSEMBLES FX-IN-RATE-INT/FX-IN-RATE-FRAC THE SAME WAY,
+      *    SO THE OFFICIAL RATE LOADED FROM FX-RATES USES THE SAME
+      *    COMMA-SEPARATED CONVENTION AS IN-AMOUNT/IN-EXRATE INSTEAD
+      *    OF STANDING OUT AS A PLAIN IMPLIED-DECIMAL FIELD
+
+       01  WS-FXRATE-PARSE.
+            05 WS-FXRATE-INT        PIC 9(1).
+            05 WS-FXRATE-FRAC       PIC 9(3).
+       01  WS-FXRATE-VALUE REDEFINES WS-FXRATE-PARSE
+                                    PIC 9V999.
 
       *    LOOPS ITERATORS
 
        01  WS-GL-ITER.
-            05  WS-I                PIC 9(3).
-            05  WS-J                PIC 9(3).
+            05  WS-I                PIC 9(4).
+      *    WIDENED TO MATCH WS-RESTART-COUNT/CKPT-LINES-READ -- THIS
+      *    IS THE LOOP COUNTER DRIVING 1220-SKIP-TO-RESTART-POINT, SO
+      *    IT HAS TO BE ABLE TO COUNT AS HIGH AS A PHYSICAL LINE COUNT
+      *    THAT INCLUDES REJECTED RECORDS, NOT JUST ACCEPTED ONES
+            05  WS-J                PIC 9(6).
+
+      *    CHECKPOINT/RESTART CONSTANTS AND WORK FIELDS
+
+       01  CT-MAX-RECORDS            PIC 9(4) VALUE 5000.
+       01  CT-CKPT-INTERVAL          PIC 9(4) VALUE 500.
+
+      *    WS-RESTART-COUNT AND WS-LINES-READ ARE PHYSICAL-LINE COUNTS
+      *    (THEY INCLUDE RECORDS 2101-VALIDATE-INPUT-RECORD REJECTS, NOT
+      *    JUST ACCEPTED ONES), SO THEY ARE SIZED TO MATCH
+      *    CKPT-LINES-READ RATHER THAN CT-MAX-RECORDS
+
+       01  WS-CKPT-VARS.
+            05 WS-RESTART-COUNT      PIC 9(6).
+            05 WS-CKPT-DUE           PIC 9(4).
+            05 WS-CKPT-SNAPSHOT-COUNT PIC 9(4).
+            05 WS-LINES-READ         PIC 9(6).
 
        01  CT-ERR                   PIC X(1).
             88 CT-ERR-INPUT                  VALUE "I".
             88 CT-ERR-EMPTY                  VALUE "E".
             88 CT-ERR-BOUND                  VALUE "B".
+            88 CT-ERR-NONAME                 VALUE "N".
+            88 CT-ERR-FXBOUND                VALUE "X".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -132,7 +396,6 @@
                        WS-TABLE-REP1
                        WS-TABLE-REP2
                        WS-TABLE-INP
-                       WS-TEMP-RECORD
                        WS-TEMP-REP1
                        WS-TEMP-REP2
                        IN-NAMES-COUNTER
@@ -140,22 +403,81 @@
                        WS-INPUT-FILE-NAME
                        INPUT-FILE
                        FIRST-REPORT-RECORD
-                       SECOND-REPORT-RECORD.
+                       SECOND-REPORT-RECORD
+                       EXCEPTION-REPORT-RECORD
+                       EXCP-COUNTER
+                       CHECKPOINT-RECORD
+                       CHECKPOINT-DATA-RECORD
+                       WS-CKPT-VARS
+                       WS-TABLE-FXRATE
+                       FX-RATE-COUNTER
+                       WS-FX-SEARCH
+                       CONTROL-REPORT-RECORD
+                       WS-CTL-GRAND-TOTAL
+                       REJECT-REPORT-RECORD
+                       REJECT-COUNTER
+                       AUDIT-LOG-RECORD.
 
 
            PERFORM 1100-RETRIEVE-INPUT-FILE-NAME
-           PERFORM 1200-OPEN-FILE.
+           PERFORM 1150-CHECK-RESTART
+           PERFORM 1200-OPEN-FILE
+           PERFORM 1300-LOAD-FX-RATES.
+
+      *    RUNS UNATTENDED IN THE BATCH WINDOW: THE INPUT FILE NAME
+      *    COMES FROM THE JCL/COMMAND-LINE PARAMETER, FALLING BACK TO
+      *    AN ENVIRONMENT VARIABLE WHEN THE SCHEDULER SETS IT THAT WAY
 
        1100-RETRIEVE-INPUT-FILE-NAME.
 
-           DISPLAY "ENTER NAME OF THE INPUT FILE"
-           ACCEPT WS-INPUT-FILE-NAME
-           END-ACCEPT.
+           ACCEPT WS-INPUT-FILE-NAME FROM COMMAND-LINE
+
+           IF(WS-INPUT-FILE-NAME EQUAL SPACES) THEN
+               ACCEPT WS-INPUT-FILE-NAME FROM ENVIRONMENT
+                   "REPORTS_INPUT_FILE"
+           END-IF
+
+           IF(WS-INPUT-FILE-NAME EQUAL SPACES) THEN
+               SET CT-ERR-NONAME TO TRUE
+               PERFORM 9999-ABEND
+           END-IF.
+
+      *    LOOKS FOR AN UNFINISHED CHECKPOINT LEFT BY A PRIOR RUN
+      *    AGAINST THIS SAME INPUT FILE -- IF ONE IS FOUND, THE READ
+      *    LOOP RESUMES PAST THE RECORDS IT ALREADY ACCOUNTED FOR
+      *    INSTEAD OF STARTING OVER FROM RECORD ONE
+
+       1150-CHECK-RESTART.
+
+           OPEN INPUT CHECKPOINT-FILE
+           MOVE CKPT-STATUS TO SW-FILE-STATUSES
+           IF RECORD-OK THEN
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKPT-INPUT-FILE-NAME EQUAL WS-INPUT-FILE-NAME
+                           AND CKPT-IN-PROGRESS THEN
+                           MOVE CKPT-LINES-READ TO WS-RESTART-COUNT
+                           MOVE CKPT-REJECTS TO REJECT-COUNTER
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
        1200-OPEN-FILE.
 
            SET TABLE-IN-INDEX TO 1
            MOVE ZERO TO READ-COUNTER
+           MOVE ZERO TO WS-LINES-READ
+
+      *    A RESTART'S CHECKPOINT ALREADY ACCOUNTED FOR WS-RESTART-COUNT
+      *    PHYSICAL LINES -- WS-LINES-READ HAS TO START FROM THAT SAME
+      *    CUMULATIVE OFFSET, NOT ZERO, OR A SECOND CONSECUTIVE RESTART
+      *    WOULD UNDER-SKIP THE ORIGINAL INPUT FILE
+           IF WS-RESTART-COUNT > 0 THEN
+               MOVE WS-RESTART-COUNT TO WS-LINES-READ
+               PERFORM 1210-RELOAD-CHECKPOINTED-RECORDS
+           END-IF
 
            OPEN INPUT INPUT-RECORD.
                MOVE INPUT-STATUS TO SW-FILE-STATUSES
@@ -163,7 +485,10 @@
                  SET CT-ERR-INPUT TO TRUE
                  PERFORM 9999-ABEND
                ELSE
+                 PERFORM 1220-SKIP-TO-RESTART-POINT
+                 PERFORM 1230-OPEN-REJECT-REPORT
                  PERFORM 2100-READ-FILE UNTIL AT-END
+                 CLOSE REJECT-REPORT
                  IF READ-COUNTER = 0 THEN
                    SET CT-ERR-EMPTY TO TRUE
                    CLOSE INPUT-RECORD
@@ -171,50 +496,309 @@
                  END-IF
            CLOSE INPUT-RECORD.
 
+      *    RELOADS RECORDS A PRIOR RUN HAD ALREADY STAGED, SO THEY DO
+      *    NOT HAVE TO BE RE-READ FROM THE ORIGINAL INPUT FILE
+
+       1210-RELOAD-CHECKPOINTED-RECORDS.
+
+           OPEN INPUT CHECKPOINT-DATA
+           PERFORM 1211-RELOAD-ONE-RECORD UNTIL AT-END
+           CLOSE CHECKPOINT-DATA.
+
+       1211-RELOAD-ONE-RECORD.
+
+           READ CHECKPOINT-DATA INTO TABLE-INP-ENTRY(TABLE-IN-INDEX)
+               AT END SET AT-END TO TRUE
+               NOT AT END
+                   SET TABLE-IN-INDEX UP BY 1
+                   ADD 1 TO READ-COUNTER
+           END-READ.
+
+      *    ADVANCES PAST THE INPUT LINES ALREADY ACCOUNTED FOR BY THE
+      *    RELOADED CHECKPOINT DATA, SO THE READ LOOP PICKS UP WHERE
+      *    THE PRIOR RUN LEFT OFF
+
+       1220-SKIP-TO-RESTART-POINT.
+
+           PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-RESTART-COUNT
+               READ INPUT-RECORD
+                   AT END SET AT-END TO TRUE
+               END-READ
+           END-PERFORM.
+
+      *    A FRESH RUN STARTS THE REJECT REPORT OVER; A RESTART APPENDS
+      *    TO IT SINCE THE LINES IT ALREADY LISTS ARE BEING SKIPPED
+
+       1230-OPEN-REJECT-REPORT.
+
+           IF WS-RESTART-COUNT > 0 THEN
+               OPEN EXTEND REJECT-REPORT
+           ELSE
+               OPEN OUTPUT REJECT-REPORT
+           END-IF
+           MOVE SPACES TO REJECT-REPORT-RECORD.
+
+      *    LOADS THE OFFICIAL DAILY RATES USED BY THE EXCEPTION REPORT
+      *    TO CROSS-CHECK EACH RECORD'S OWN IN-EXRATE. A MISSING
+      *    FX-RATES FILE IS TOLERATED -- EVERY RATE THEN SIMPLY COMES
+      *    BACK UNRECOGNIZED
+
+       1300-LOAD-FX-RATES.
+
+           SET TABLE-FX-INDEX TO 1
+           OPEN INPUT FX-RATES
+           MOVE FXR-STATUS TO SW-FILE-STATUSES
+           IF RECORD-OK THEN
+               PERFORM 1310-READ-FX-RATE UNTIL AT-END
+               CLOSE FX-RATES
+           END-IF.
+
+      *    ABEND WHEN THERE ARE MORE THAN CT-MAX-FXRATES LINES IN
+      *    FX-RATES -- THE SAME CONVENTION 2100-READ-FILE USES TO
+      *    GUARD WS-TABLE-INP AGAINST OVERRUNNING ITS OCCURS CLAUSE
+
+       1310-READ-FX-RATE.
+
+           READ FX-RATES
+               AT END SET AT-END TO TRUE
+               NOT AT END
+                   IF TABLE-FX-INDEX > CT-MAX-FXRATES THEN
+                       SET CT-ERR-FXBOUND TO TRUE
+                       CLOSE FX-RATES
+                       PERFORM 9999-ABEND
+                   ELSE
+                       MOVE FX-IN-CURR TO FX-TABLE-CURR(TABLE-FX-INDEX)
+                       MOVE FX-IN-RATE-INT  TO WS-FXRATE-INT
+                       MOVE FX-IN-RATE-FRAC TO WS-FXRATE-FRAC
+                       MOVE WS-FXRATE-VALUE
+                           TO FX-TABLE-RATE(TABLE-FX-INDEX)
+                       SET TABLE-FX-INDEX UP BY 1
+                       ADD 1 TO FX-RATE-COUNTER
+                   END-IF
+           END-READ.
+
        2000-PROCESS.
 
+           PERFORM 2050-WRITE-EXCEPTION-REPORT
            PERFORM 2200-SORT-TABLE-NAMES
            PERFORM 2300-GET-NAME-N-AMOUNT
            PERFORM 2400-SORT-TABLE-CURRENCY
            PERFORM 2500-GET-CURRENCY-N-AMOUNT
-           PERFORM 2600-WRITE-OUTPUT-REPORTS.
+           PERFORM 2600-WRITE-OUTPUT-REPORTS
+           PERFORM 2700-MARK-RUN-COMPLETE.
+
+      *    LISTS INPUT RECORDS CARRYING A ZERO/MISSING EXCHANGE RATE
+      *    OR A CURRENCY CODE WE DO NOT RECOGNIZE, SO THEY CAN BE
+      *    CHASED DOWN INSTEAD OF SILENTLY DROPPING OUT OF REP1-AMOU
+
+       2050-WRITE-EXCEPTION-REPORT.
+
+           OPEN OUTPUT EXCEPTION-REPORT
+           MOVE SPACES TO EXCEPTION-REPORT-RECORD
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > READ-COUNTER
+               PERFORM 2051-CHECK-EXCEPTION-ENTRY
+           END-PERFORM
+           CLOSE EXCEPTION-REPORT.
+
+       2051-CHECK-EXCEPTION-ENTRY.
+
+           MOVE SPACES TO WS-EXCP-REASON
+           PERFORM 2054-PARSE-AMOUNT-AND-EXRATE
+
+           IF(IN-CURREN(WS-I) NOT EQUAL "PLN") THEN
+               IF(WS-EXRATE-VALUE EQUAL ZERO) THEN
+                   MOVE "MISSING EXCHANGE RATE" TO WS-EXCP-REASON
+               ELSE
+                   PERFORM 2053-FIND-FX-RATE
+                   IF(NOT FX-RATE-FOUND) THEN
+                       MOVE "UNRECOGNIZED CURRENCY CODE"
+                           TO WS-EXCP-REASON
+                   ELSE
+                       COMPUTE WS-FX-DIFF =
+                           WS-EXRATE-VALUE - WS-FX-OFFICIAL-RATE
+                       IF(WS-FX-DIFF < 0) THEN
+                           COMPUTE WS-FX-DIFF = WS-FX-DIFF * -1
+                       END-IF
+                       IF(WS-FX-DIFF > CT-FX-TOLERANCE) THEN
+                           MOVE "EXCHANGE RATE OUT OF TOLERANCE"
+                               TO WS-EXCP-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF(WS-EXCP-REASON NOT EQUAL SPACES) THEN
+               PERFORM 2052-WRITE-EXCEPTION-RECORD
+           END-IF.
+
+      *    LOOKS UP THE OFFICIAL RATE FOR THE CURRENT RECORD'S
+      *    CURRENCY IN THE FX-RATES TABLE LOADED AT STARTUP
+
+       2053-FIND-FX-RATE.
+
+           MOVE "N" TO WS-FX-FOUND
+           MOVE ZERO TO WS-FX-OFFICIAL-RATE
+           PERFORM VARYING TABLE-FX-INDEX FROM 1 BY 1
+                   UNTIL TABLE-FX-INDEX > FX-RATE-COUNTER
+               IF(FX-TABLE-CURR(TABLE-FX-INDEX) EQUAL
+                       IN-CURREN(WS-I)) THEN
+                   SET FX-RATE-FOUND TO TRUE
+                   MOVE FX-TABLE-RATE(TABLE-FX-INDEX)
+                       TO WS-FX-OFFICIAL-RATE
+               END-IF
+           END-PERFORM.
+
+      *    RE-ASSEMBLES IN-AMOUNT-INT/FRAC AND IN-EXRATE-INT/FRAC FOR
+      *    THE CURRENT WS-I INTO WS-AMOUNT-VALUE/WS-EXRATE-VALUE --
+      *    IN-AMOUNT AND IN-EXRATE THEMSELVES CANNOT BE MOVED OR USED
+      *    IN ARITHMETIC DIRECTLY BECAUSE OF THE EMBEDDED "," CHARACTER
+
+       2054-PARSE-AMOUNT-AND-EXRATE.
+
+           MOVE IN-AMOUNT-INT(WS-I)  TO WS-AMOUNT-INT
+           MOVE IN-AMOUNT-FRAC(WS-I) TO WS-AMOUNT-FRAC
+           MOVE IN-EXRATE-INT(WS-I)  TO WS-EXRATE-INT
+           MOVE IN-EXRATE-FRAC(WS-I) TO WS-EXRATE-FRAC.
+
+       2052-WRITE-EXCEPTION-RECORD.
+
+           ADD 1 TO EXCP-COUNTER
+           MOVE IN-NAME(WS-I)    TO EXCP-OUT-NAME
+           MOVE WS-AMOUNT-VALUE  TO EXCP-OUT-AMOU
+           MOVE IN-CURREN(WS-I)  TO EXCP-OUT-CURR
+           MOVE WS-EXRATE-VALUE  TO EXCP-OUT-EXRATE
+           MOVE WS-EXCP-REASON   TO EXCP-OUT-REASON
+           WRITE EXCEPTION-REPORT-RECORD.
+
+      *    ABEND ONLY WHEN A RECORD BEYOND CT-MAX-RECORDS ARRIVES --
+      *    CHECKED BEFORE THE READ SO THE SLOT AT EXACTLY CT-MAX-RECORDS
+      *    IS STILL A LEGITIMATE, STORABLE RECORD
 
        2100-READ-FILE.
 
+           IF TABLE-IN-INDEX > CT-MAX-RECORDS THEN
+               SET CT-ERR-BOUND TO TRUE
+               CLOSE INPUT-RECORD
+               PERFORM 9999-ABEND
+           END-IF
+
            READ INPUT-RECORD INTO TABLE-INP-ENTRY(TABLE-IN-INDEX)
                NOT AT END
-      *    ABEND WHEN THERE ARE MORE THAN 100 RECORDS IN INPUT FILE
-                 IF TABLE-IN-INDEX = 100 THEN
-                   SET CT-ERR-BOUND TO TRUE
-                   CLOSE INPUT-RECORD
-                   PERFORM 9999-ABEND
+                 ADD 1 TO WS-LINES-READ
+                 PERFORM 2101-VALIDATE-INPUT-RECORD
+                 IF WS-REJ-REASON NOT EQUAL SPACES THEN
+                   PERFORM 2102-WRITE-REJECT-RECORD
                  ELSE
                    SET TABLE-IN-INDEX UP BY 1
                    ADD 1 TO READ-COUNTER
                  END-IF
+                 ADD 1 TO WS-CKPT-DUE
+                 IF WS-CKPT-DUE = CT-CKPT-INTERVAL THEN
+                   PERFORM 2110-WRITE-CHECKPOINT-MARKER
+                   MOVE ZERO TO WS-CKPT-DUE
+                 END-IF
                AT END SET AT-END TO TRUE
            END-READ.
 
+      *    REJECTS RECORDS WHOSE NAME IS BLANK, WHOSE AMOUNT ISN'T
+      *    NUMERIC, OR WHOSE CURRENCY ISN'T A REAL 3-LETTER CODE,
+      *    INSTEAD OF LETTING THEM REACH THE SORT/MATCHING LOGIC
+
+       2101-VALIDATE-INPUT-RECORD.
+
+           MOVE SPACES TO WS-REJ-REASON
+
+           IF(IN-NAME(TABLE-IN-INDEX) EQUAL SPACES) THEN
+               MOVE "NAME IS BLANK" TO WS-REJ-REASON
+           ELSE
+               IF(IN-AMOUNT-INT(TABLE-IN-INDEX) NOT NUMERIC
+                       OR IN-AMOUNT-FRAC(TABLE-IN-INDEX) NOT
+                          NUMERIC) THEN
+                   MOVE "AMOUNT IS NOT NUMERIC" TO WS-REJ-REASON
+               ELSE
+      *            GNUCOBOL'S ALPHABETIC CLASS TEST TREATS EMBEDDED AND
+      *            TRAILING SPACES AS ALPHABETIC, SO A SPACE-PADDED
+      *            SHORT CODE LIKE "AB " WOULD OTHERWISE SLIP THROUGH --
+      *            EACH OF THE 3 POSITIONS IS CHECKED ON ITS OWN
+                   IF(IN-CURREN(TABLE-IN-INDEX) NOT ALPHABETIC
+                           OR IN-CURREN(TABLE-IN-INDEX)(1:1) EQUAL
+                              SPACE
+                           OR IN-CURREN(TABLE-IN-INDEX)(2:1) EQUAL
+                              SPACE
+                           OR IN-CURREN(TABLE-IN-INDEX)(3:1) EQUAL
+                              SPACE) THEN
+                       MOVE "CURRENCY IS NOT A 3-LETTER CODE"
+                           TO WS-REJ-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       2102-WRITE-REJECT-RECORD.
+
+           ADD 1 TO REJECT-COUNTER
+           MOVE IN-RECORD(TABLE-IN-INDEX) TO REJ-OUT-RECORD
+           MOVE WS-REJ-REASON             TO REJ-OUT-REASON
+           WRITE REJECT-REPORT-RECORD
+      *    CLEAR THE SLOT SO A REJECTED RECORD DOES NOT LINGER AS A
+      *    PHANTOM ENTRY FOR THE SORT/MATCH LOGIC BELOW
+           INITIALIZE TABLE-INP-ENTRY(TABLE-IN-INDEX).
+
+      *    PERIODICALLY SNAPSHOTS THE RECORDS ACCEPTED SO FAR AND HOW
+      *    MANY INPUT LINES HAVE BEEN READ, SO A RESTART DOES NOT HAVE
+      *    TO REPROCESS THE WHOLE INPUT FILE
+
+       2110-WRITE-CHECKPOINT-MARKER.
+
+           SET WS-CKPT-SNAPSHOT-COUNT TO TABLE-IN-INDEX
+           SUBTRACT 1 FROM WS-CKPT-SNAPSHOT-COUNT
+
+           OPEN OUTPUT CHECKPOINT-DATA
+           PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-CKPT-SNAPSHOT-COUNT
+               MOVE IN-RECORD(WS-J) TO CHECKPOINT-DATA-RECORD
+               WRITE CHECKPOINT-DATA-RECORD
+           END-PERFORM
+           CLOSE CHECKPOINT-DATA
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-INPUT-FILE-NAME TO CKPT-INPUT-FILE-NAME
+           SET CKPT-IN-PROGRESS TO TRUE
+           MOVE WS-LINES-READ TO CKPT-LINES-READ
+           MOVE REJECT-COUNTER TO CKPT-REJECTS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
       *    SORTS TABLE BY NAME FOR THE FIRST REPORT
 
        2200-SORT-TABLE-NAMES.
 
+           SORT SORT-FILE
+               ON ASCENDING KEY SD-NAME
+               INPUT PROCEDURE IS 2201-RELEASE-NAME-RECORDS
+               OUTPUT PROCEDURE IS 2202-RETURN-NAME-RECORDS.
+
+       2201-RELEASE-NAME-RECORDS.
+
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > TABLE-IN-INDEX
+               RELEASE SD-RECORD FROM TABLE-INP-ENTRY(WS-I)
+           END-PERFORM.
 
-               PERFORM VARYING WS-J FROM WS-I BY 1
-                   UNTIL WS-J > TABLE-IN-INDEX
+       2202-RETURN-NAME-RECORDS.
 
-                   IF(IN-NAME(WS-I) >
-                       IN-NAME(WS-J)) THEN
-                       MOVE TABLE-INP-ENTRY(WS-I) TO WS-TEMP-RECORD
-                       MOVE TABLE-INP-ENTRY(WS-J) TO
-                           TABLE-INP-ENTRY(WS-I)
-                       MOVE WS-TEMP-RECORD TO TABLE-INP-ENTRY(WS-J)
-                   END-IF
+           MOVE 1 TO WS-I
+      *    THE SHARED AT-END FLAG IS STILL SET FROM THE INPUT READ
+      *    LOOP -- CLEAR IT BEFORE DRIVING THIS LOOP OFF IT
+           SET RECORD-OK TO TRUE
+           PERFORM 2203-RETURN-ONE-NAME-RECORD UNTIL AT-END.
 
-               END-PERFORM
+       2203-RETURN-ONE-NAME-RECORD.
 
-           END-PERFORM.
+           RETURN SORT-FILE INTO TABLE-INP-ENTRY(WS-I)
+               AT END SET AT-END TO TRUE
+               NOT AT END ADD 1 TO WS-I
+           END-RETURN.
 
       *    PREPARES DATA FOR THE FIRST REPORT
 
@@ -243,12 +827,14 @@
 
        2310-MATCH-NAME-WITH-AMOUNT.
 
+           PERFORM 2054-PARSE-AMOUNT-AND-EXRATE
+
            IF(IN-CURREN(WS-I) EQUALS "PLN") THEN
-               MOVE IN-AMOUNT(WS-I) TO WS-TEMP-REP1-AMOU
+               MOVE WS-AMOUNT-VALUE TO WS-TEMP-REP1-AMOU
                ADD WS-TEMP-REP1-AMOU TO REP1-AMOU(IN-NAMES-COUNTER)
            ELSE
-               MOVE IN-AMOUNT(WS-I) TO WS-TEMP-REP1-AMOU
-               MOVE IN-EXRATE(WS-I) TO WS-TEMP-REP1-EXRATE
+               MOVE WS-AMOUNT-VALUE TO WS-TEMP-REP1-AMOU
+               MOVE WS-EXRATE-VALUE TO WS-TEMP-REP1-EXRATE
                MULTIPLY WS-TEMP-REP1-AMOU BY WS-TEMP-REP1-EXRATE
                    GIVING WS-TEMP-REP1-AMOU
                ADD WS-TEMP-REP1-AMOU TO REP1-AMOU(IN-NAMES-COUNTER)
@@ -258,22 +844,31 @@
 
        2400-SORT-TABLE-CURRENCY.
 
+           SORT SORT-FILE
+               ON ASCENDING KEY SD-CURREN
+               INPUT PROCEDURE IS 2401-RELEASE-CURRENCY-RECORDS
+               OUTPUT PROCEDURE IS 2402-RETURN-CURRENCY-RECORDS.
+
+       2401-RELEASE-CURRENCY-RECORDS.
+
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > TABLE-IN-INDEX
+               RELEASE SD-RECORD FROM TABLE-INP-ENTRY(WS-I)
+           END-PERFORM.
 
-               PERFORM VARYING WS-J FROM WS-I BY 1
-                   UNTIL WS-J > TABLE-IN-INDEX
+       2402-RETURN-CURRENCY-RECORDS.
 
-                   IF(IN-CURREN(WS-I) >
-                       IN-CURREN(WS-J)) THEN
-                       MOVE TABLE-INP-ENTRY(WS-I) TO WS-TEMP-RECORD
-                       MOVE TABLE-INP-ENTRY(WS-J) TO
-                           TABLE-INP-ENTRY(WS-I)
-                       MOVE WS-TEMP-RECORD TO TABLE-INP-ENTRY(WS-J)
-                   END-IF
+           MOVE 1 TO WS-I
+      *    THE SHARED AT-END FLAG IS STILL SET FROM THE NAME SORT --
+      *    CLEAR IT BEFORE DRIVING THIS LOOP OFF IT
+           SET RECORD-OK TO TRUE
+           PERFORM 2403-RETURN-ONE-CURRENCY-RECORD UNTIL AT-END.
 
-               END-PERFORM
+       2403-RETURN-ONE-CURRENCY-RECORD.
 
-           END-PERFORM.
+           RETURN SORT-FILE INTO TABLE-INP-ENTRY(WS-I)
+               AT END SET AT-END TO TRUE
+               NOT AT END ADD 1 TO WS-I
+           END-RETURN.
 
       *    PREPARES DATA FOR THE SECOND REPORT
 
@@ -283,14 +878,16 @@
            SET TABLE-REP2-INDEX TO 0
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > TABLE-IN-INDEX
 
+               PERFORM 2054-PARSE-AMOUNT-AND-EXRATE
+
                IF(IN-CURREN(WS-I) NOT EQUAL WS-TEMP-REP2-CURR) THEN
                    SET TABLE-REP2-INDEX UP BY 1
                    MOVE IN-CURREN(WS-I) TO WS-TEMP-REP2-CURR
                    MOVE IN-CURREN(WS-I) TO REP2-CURR(TABLE-REP2-INDEX)
-                   MOVE IN-AMOUNT(WS-I) TO REP2-AMOU(TABLE-REP2-INDEX)
+                   MOVE WS-AMOUNT-VALUE TO REP2-AMOU(TABLE-REP2-INDEX)
                ELSE
                    IF(WS-TEMP-REP2-CURR NOT EQUAL SPACES) THEN
-                       MOVE IN-AMOUNT(WS-I) TO WS-TEMP-REP2-AMOU
+                       MOVE WS-AMOUNT-VALUE TO WS-TEMP-REP2-AMOU
                        ADD WS-TEMP-REP2-AMOU
                            TO REP2-AMOU(TABLE-REP2-INDEX)
                    END-IF
@@ -301,12 +898,15 @@
        2600-WRITE-OUTPUT-REPORTS.
 
            PERFORM 2610-WRITE-FIRST-REPORT
-           PERFORM 2620-WRITE-SECOND-REPORT.
+           PERFORM 2620-WRITE-SECOND-REPORT
+           PERFORM 2630-WRITE-CONTROL-REPORT
+           PERFORM 2640-WRITE-AUDIT-LOG.
 
        2610-WRITE-FIRST-REPORT.
 
            DISPLAY "WRITING FIRST REPORT"
            OPEN OUTPUT FIRST-REPORT
+           MOVE SPACES TO FIRST-REPORT-RECORD
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >IN-NAMES-COUNTER
              MOVE REP1-NAME(WS-I)   TO REP1-OUT-NAME
              MOVE REP1-AMOU(WS-I) TO REP1-OUT-AMOU
@@ -320,6 +920,7 @@
 
            DISPLAY "WRITING SECOND REPORT"
            OPEN OUTPUT SECOND-REPORT
+           MOVE SPACES TO SECOND-REPORT-RECORD
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >TABLE-REP2-INDEX
              MOVE REP2-CURR(WS-I)   TO REP2-OUT-CURR
              MOVE REP2-AMOU(WS-I) TO REP2-OUT-AMOU
@@ -329,6 +930,111 @@
            CLOSE SECOND-REPORT
            DISPLAY "WRITING SECOND REPORT FINISHED".
 
+      *    BALANCING FIGURES: RECORDS READ, DISTINCT NAMES, DISTINCT
+      *    CURRENCIES AND THE GRAND TOTAL PLN-EQUIVALENT, SO THE FIRST
+      *    AND SECOND REPORTS CAN BE PROVED TO RECONCILE WITH THE INPUT
+
+       2630-WRITE-CONTROL-REPORT.
+
+           DISPLAY "WRITING CONTROL REPORT"
+           OPEN OUTPUT CONTROL-REPORT
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+
+           MOVE READ-COUNTER TO WS-CTL-COUNT-EDIT
+           MOVE "RECORDS READ"          TO CTL-OUT-LABEL
+           MOVE WS-CTL-COUNT-EDIT       TO CTL-OUT-VALUE
+           WRITE CONTROL-REPORT-RECORD
+
+      *    RECORDS READ ONLY COUNTS ACCEPTED RECORDS -- THIS IS THE
+      *    FIGURE THAT ACCOUNTS FOR THE REST OF THE INPUT FILE'S LINES
+           MOVE REJECT-COUNTER TO WS-CTL-COUNT-EDIT
+           MOVE "RECORDS REJECTED"      TO CTL-OUT-LABEL
+           MOVE WS-CTL-COUNT-EDIT       TO CTL-OUT-VALUE
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE IN-NAMES-COUNTER TO WS-CTL-COUNT-EDIT
+           MOVE "DISTINCT NAMES"        TO CTL-OUT-LABEL
+           MOVE WS-CTL-COUNT-EDIT       TO CTL-OUT-VALUE
+           WRITE CONTROL-REPORT-RECORD
+
+           SET WS-CTL-DISTINCT-CURR TO TABLE-REP2-INDEX
+           MOVE WS-CTL-DISTINCT-CURR TO WS-CTL-COUNT-EDIT
+           MOVE "DISTINCT CURRENCIES"   TO CTL-OUT-LABEL
+           MOVE WS-CTL-COUNT-EDIT       TO CTL-OUT-VALUE
+           WRITE CONTROL-REPORT-RECORD
+
+           PERFORM 2631-SUM-GRAND-TOTAL
+           MOVE WS-CTL-GRAND-TOTAL TO WS-CTL-AMOUNT-EDIT
+           MOVE "GRAND TOTAL PLN"       TO CTL-OUT-LABEL
+           MOVE WS-CTL-AMOUNT-EDIT      TO CTL-OUT-VALUE
+           WRITE CONTROL-REPORT-RECORD
+
+           CLOSE CONTROL-REPORT
+           DISPLAY "WRITING CONTROL REPORT FINISHED".
+
+      *    ADDS UP REP1-AMOU ACROSS EVERY NAME FOR THE GRAND TOTAL LINE
+
+       2631-SUM-GRAND-TOTAL.
+
+           MOVE ZERO TO WS-CTL-GRAND-TOTAL
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > IN-NAMES-COUNTER
+               ADD REP1-AMOU(WS-I) TO WS-CTL-GRAND-TOTAL
+           END-PERFORM.
+
+      *    APPENDS ONE LINE PER RUN TO THE PERSISTED AUDIT LOG -- THE
+      *    RUN DATE/TIME, THE INPUT FILE, THE BALANCING COUNTS ALREADY
+      *    WORKED OUT FOR THE CONTROL REPORT, AND THE OUTPUT FILE NAMES
+
+       2640-WRITE-AUDIT-LOG.
+
+           DISPLAY "WRITING AUDIT LOG"
+           PERFORM 2641-OPEN-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-TIME-FULL FROM TIME
+
+           MOVE WS-AUD-DATE         TO AUD-OUT-DATE
+           MOVE WS-AUD-TIME         TO AUD-OUT-TIME
+           MOVE WS-INPUT-FILE-NAME  TO AUD-OUT-INPUT-FILE
+           MOVE READ-COUNTER        TO AUD-OUT-READ
+           MOVE IN-NAMES-COUNTER    TO AUD-OUT-NAMES
+           SET WS-CTL-DISTINCT-CURR TO TABLE-REP2-INDEX
+           MOVE WS-CTL-DISTINCT-CURR TO AUD-OUT-CURR
+           MOVE "first_rep.txt second_rep.txt control_rep.txt"
+                                    TO AUD-OUT-REPORTS
+
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG
+           DISPLAY "WRITING AUDIT LOG FINISHED".
+
+      *    THE LOG IS APPENDED TO ACROSS RUNS; A FIRST-EVER RUN FINDS
+      *    NO FILE TO EXTEND AND CREATES ONE INSTEAD
+
+       2641-OPEN-AUDIT-LOG.
+
+           OPEN EXTEND AUDIT-LOG
+           MOVE AUD-STATUS TO SW-FILE-STATUSES
+           IF NO-FILE THEN
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+      *    CLOSES OUT THE CHECKPOINT ONCE ALL OUTPUT REPORTS ARE
+      *    WRITTEN, SO THE NEXT RUN AGAINST THIS INPUT FILE STARTS
+      *    FRESH INSTEAD OF TREATING A COMPLETED RUN AS UNFINISHED
+
+       2700-MARK-RUN-COMPLETE.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-INPUT-FILE-NAME TO CKPT-INPUT-FILE-NAME
+           SET CKPT-COMPLETE TO TRUE
+           MOVE WS-LINES-READ TO CKPT-LINES-READ
+           MOVE REJECT-COUNTER TO CKPT-REJECTS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
        3000-FINISH.
             STOP RUN.
        9999-ABEND.
@@ -340,6 +1046,11 @@
                DISPLAY "EMPTY INPUT FILE"
              WHEN CT-ERR-BOUND
                DISPLAY "TOO MANY RECORDS IN INPUT FILE"
+             WHEN CT-ERR-FXBOUND
+               DISPLAY "TOO MANY ENTRIES IN FX-RATES FILE"
+             WHEN CT-ERR-NONAME
+               DISPLAY "NO INPUT FILE NAME SUPPLIED ON COMMAND LINE "
+                       "OR IN REPORTS_INPUT_FILE"
            END-EVALUATE
            STOP RUN.
 
